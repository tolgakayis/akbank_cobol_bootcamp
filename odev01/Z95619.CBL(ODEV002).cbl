@@ -0,0 +1,139 @@
+      *-----------------------
+      * Copyright Contributors to the COBOL Programming Course
+      * SPDX-License-Identifier: CC-BY-4.0
+      *-----------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ODEV002.
+       AUTHOR.        Tolga Kayis.
+      *--------------------
+      * Günlük işlem dosyasındaki borç/alacak hareketlerini
+      * ACCTREC ana dosyasındaki ACCT-BALANCE alanına uygular.
+      * ODEV001 çalışmadan önce, bu program ACCTREC'i günceller.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT TRAN-FILE  ASSIGN TO TRANFILE.
+      *ACCT-REC bu programda I-O modunda açılır; her hesap
+      *için eşleşen hareketler uygulandıktan sonra aynı kayıt
+      *REWRITE edilir (ardışık eşleştirme/match-merge tekniği).
+      *TRAN-FILE'ın ACCT-NO'ya göre sıralı geldiği varsayılır,
+      *tıpkı ACCTREC'in zaten sıralı olması gibi.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           05  ACCT-NO            PIC X(8).
+           05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
+           05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
+           05  LAST-NAME          PIC X(20).
+           05  FIRST-NAME         PIC X(15).
+           05  CLIENT-ADDR.
+               10  STREET-ADDR    PIC X(25).
+               10  CITY-COUNTY    PIC X(20).
+               10  USA-STATE      PIC X(15).
+           05  ACCT-STATUS        PIC X(1).
+           05  FILLER             PIC X(6).
+           05  COMMENTS           PIC X(50).
+
+       FD  TRAN-FILE RECORDING MODE F.
+       01  TRAN-REC.
+           05  TRAN-ACCT-NO       PIC X(8).
+           05  TRAN-TYPE          PIC X(1).
+      *TRAN-TYPE: 'D' = borç (bakiyeyi artırır), 'C' = alacak
+      *(bakiyeyi azaltır).
+           05  TRAN-AMOUNT        PIC S9(7)V99 COMP-3.
+
+       WORKING-STORAGE SECTION.
+       01 FLAGS.
+         05 MASTER-EOF        PIC X VALUE SPACE.
+         05 TRAN-EOF          PIC X VALUE SPACE.
+         05 WS-MASTER-DIRTY   PIC X VALUE SPACE.
+
+       01 WS-COUNTERS.
+         05 WS-POSTED-COUNT   PIC 9(7) VALUE 0.
+         05 WS-REJECTED-COUNT PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       OPEN-FILES.
+           OPEN I-O   ACCT-REC.
+           OPEN INPUT TRAN-FILE.
+
+       POST-TRANSACTIONS.
+           PERFORM READ-MASTER.
+           PERFORM READ-TRAN.
+           PERFORM UNTIL MASTER-EOF = 'Y'
+               EVALUATE TRUE
+                   WHEN TRAN-EOF = 'Y'
+                       PERFORM READ-MASTER
+                   WHEN TRAN-ACCT-NO = ACCT-NO
+                       PERFORM APPLY-TRANSACTION
+                       PERFORM READ-TRAN
+                   WHEN TRAN-ACCT-NO < ACCT-NO
+                       DISPLAY 'ODEV002: UNMATCHED TRAN FOR ACCT '
+                               TRAN-ACCT-NO
+                       ADD 1 TO WS-REJECTED-COUNT
+                       PERFORM READ-TRAN
+                   WHEN OTHER
+                       PERFORM READ-MASTER
+               END-EVALUATE
+           END-PERFORM
+           PERFORM UNTIL TRAN-EOF = 'Y'
+               DISPLAY 'ODEV002: UNMATCHED TRAN FOR ACCT '
+                       TRAN-ACCT-NO
+               ADD 1 TO WS-REJECTED-COUNT
+               PERFORM READ-TRAN
+           END-PERFORM
+           .
+
+       CLOSE-STOP.
+           CLOSE ACCT-REC.
+           CLOSE TRAN-FILE.
+           DISPLAY 'ODEV002: ACCOUNTS POSTED   - ' WS-POSTED-COUNT.
+           DISPLAY 'ODEV002: TRANS REJECTED    - ' WS-REJECTED-COUNT.
+           GOBACK.
+
+      *Aynı ACCT-REC kaydına ait tüm ardışık hareketler
+      *uygulandıktan sonra, o kayıttan bir sonrakine geçmeden
+      *hemen önce tek bir REWRITE ile diske yazılır; I-O modunda
+      *açık bir sıralı dosyada aynı kayda READ arayı olmadan iki
+      *kez REWRITE yapılamayacağından, ardışık hareketler burada
+      *birikimli olarak uygulanır.
+       READ-MASTER.
+           PERFORM REWRITE-IF-DIRTY.
+           READ ACCT-REC
+               AT END MOVE 'Y' TO MASTER-EOF
+           END-READ.
+
+       READ-TRAN.
+           READ TRAN-FILE
+               AT END MOVE 'Y' TO TRAN-EOF
+           END-READ.
+
+      *ACCT-NO ile eşleşen hareketi bakiyeye uygular; kaydı hemen
+      *REWRITE etmez, bir sonraki hesaba geçilene kadar başka
+      *hareketler de aynı bakiyeye birikebilir (bkz. READ-MASTER).
+       APPLY-TRANSACTION.
+           EVALUATE TRAN-TYPE
+               WHEN 'D'
+                   ADD TRAN-AMOUNT TO ACCT-BALANCE
+                   MOVE 'Y' TO WS-MASTER-DIRTY
+               WHEN 'C'
+                   SUBTRACT TRAN-AMOUNT FROM ACCT-BALANCE
+                   MOVE 'Y' TO WS-MASTER-DIRTY
+               WHEN OTHER
+                   DISPLAY 'ODEV002: INVALID TRAN TYPE FOR ACCT '
+                           TRAN-ACCT-NO
+                   ADD 1 TO WS-REJECTED-COUNT
+           END-EVALUATE.
+
+      *Geçerli ACCT-REC kaydında bekleyen bir güncelleme varsa
+      *(WS-MASTER-DIRTY = 'Y') tek bir REWRITE ile yazar.
+       REWRITE-IF-DIRTY.
+           IF WS-MASTER-DIRTY = 'Y'
+               REWRITE ACCT-FIELDS
+               MOVE SPACE TO WS-MASTER-DIRTY
+               ADD 1 TO WS-POSTED-COUNT
+           END-IF.
