@@ -3,8 +3,8 @@
       * SPDX-License-Identifier: CC-BY-4.0
       *-----------------------
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    ODEV001
-       AUTHOR.        Tolga Kayis
+       PROGRAM-ID.    ODEV001.
+       AUTHOR.        Tolga Kayis.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -12,6 +12,15 @@
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE.
            SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT EXCEPTION-RPT ASSIGN TO EXCPRPT.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPOINT
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CLOSED-RPT ASSIGN TO CLOSEDRP.
+           SELECT CSV-EXTRACT ASSIGN TO CSVEXTR.
+           SELECT ERROR-RPT ASSIGN TO ERRRPT.
+           SELECT SORT-WORK ASSIGN TO SRTWORK.
+           SELECT OPTIONAL CONTROL-CARD ASSIGN TO CTLCARD
+               FILE STATUS IS WS-CTL-STATUS.
       *SELECT ifadesi, bir iç dosya adı oluşturur.
       *ASSIGN ifadesi, harici bir veri kaynağı için bir isim oluşturur,
       *ki bu isim, z/OS tarafından kullanılan JCL DDNAME 
@@ -30,6 +39,114 @@
            05  LAST-NAME-O    PIC X(20).
            05  FIRST-NAME-O   PIC X(15).
            05  COMMENTS-O     PIC X(50).
+       01  SUBTOTAL-REC.
+           05  FILLER          PIC X(8)  VALUE SPACES.
+           05  SUBTOTAL-LABEL  PIC X(15) VALUE 'STATE SUBTOTAL'.
+           05  SUBTOTAL-STATE  PIC X(15).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  SUBTOTAL-LIMIT  PIC $$,$$$,$$$,$$9.99.
+           05  SUBTOTAL-BAL    PIC $$,$$$,$$$,$$9.99.
+      *HEADER-REC-1/2/3, TRAILER-REC-1/2/3, SUBTOTAL-REC ve
+      *WARNING-REC, PRINT-REC ile aynı FD altında paylaşılan
+      *depolama alanını kullanır (RECORDING MODE F, en uzun
+      *01 seviyesine göre boyutlanır). Bu yüzden sabit metin
+      *(etiket) alanları FILLER değil adlandırılmış alanlar
+      *olarak tutulur: aradaki PRINT-REC/SUBTOTAL-REC yazımları
+      *aynı baytları başka verilerle doldurduğundan, VALUE
+      *ifadesiyle atanan ilk değer kalıcı değildir ve her
+      *yazımdan önce ilgili WRITE paragrafında yeniden MOVE
+      *edilmesi gerekir.
+       01  HEADER-REC-1.
+           05  FILLER          PIC X(25) VALUE SPACES.
+           05  HDR1-TITLE      PIC X(22) VALUE 'DAILY ACCOUNT LISTING'.
+           05  FILLER          PIC X(17) VALUE SPACES.
+           05  HDR1-PAGE-LABEL PIC X(5)  VALUE 'PAGE '.
+           05  HDR1-PAGE-NO    PIC ZZZ9.
+       01  HEADER-REC-2.
+           05  HDR2-LABEL      PIC X(10) VALUE 'RUN DATE: '.
+           05  HDR2-RUN-DATE   PIC X(10).
+       01  HEADER-REC-3.
+           05  HDR3-COL1       PIC X(8)  VALUE 'ACCT NO'.
+           05  FILLER          PIC X(14) VALUE SPACES.
+           05  HDR3-COL2       PIC X(13) VALUE 'ACCOUNT LIMIT'.
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  HDR3-COL3       PIC X(15) VALUE 'ACCOUNT BALANCE'.
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  HDR3-COL4       PIC X(20) VALUE 'LAST NAME'.
+           05  HDR3-COL5       PIC X(15) VALUE 'FIRST NAME'.
+       01  TRAILER-REC-1.
+           05  TRL1-LABEL        PIC X(17) VALUE 'TOTAL ACCOUNTS: '.
+           05  TRL-TOTAL-ACCTS   PIC ZZZ,ZZZ,ZZ9.
+       01  TRAILER-REC-2.
+           05  TRL2-LABEL        PIC X(17) VALUE 'TOTAL LIMIT:   '.
+           05  TRL-TOTAL-LIMIT   PIC $$,$$$,$$$,$$9.99.
+       01  TRAILER-REC-3.
+           05  TRL3-LABEL        PIC X(17) VALUE 'TOTAL BALANCE: '.
+           05  TRL-TOTAL-BAL     PIC $$,$$$,$$$,$$9.99.
+       01  WARNING-REC.
+           05  WARN-LABEL        PIC X(20) VALUE '*** WARNING *** '.
+           05  WARN-TEXT-O       PIC X(60).
+       FD  EXCEPTION-RPT RECORDING MODE F.
+       01  EXCEPTION-REC.
+           05  EXC-ACCT-NO-O     PIC X(8).
+           05  EXC-LIMIT-O       PIC $$,$$$,$$9.99.
+           05  EXC-BALANCE-O     PIC $$,$$$,$$9.99.
+           05  EXC-OVER-AMT-O    PIC $$,$$$,$$9.99.
+           05  EXC-LAST-NAME-O   PIC X(20).
+           05  EXC-FIRST-NAME-O  PIC X(15).
+       FD  CLOSED-RPT RECORDING MODE F.
+       01  CLOSED-REC.
+           05  CLO-ACCT-NO-O     PIC X(8).
+           05  CLO-LIMIT-O       PIC $$,$$$,$$9.99.
+           05  CLO-BALANCE-O     PIC $$,$$$,$$9.99.
+           05  CLO-LAST-NAME-O   PIC X(20).
+           05  CLO-FIRST-NAME-O  PIC X(15).
+       FD  CSV-EXTRACT RECORDING MODE F.
+       01  CSV-REC                PIC X(160).
+       FD  CONTROL-CARD RECORDING MODE F.
+       01  CONTROL-CARD-REC.
+           05  CTL-RECORD-COUNT   PIC 9(7).
+      *Bu koşuda ACCTREC'te okunması beklenen kayıt sayısı;
+      *operasyon tarafından sağlanan bir kontrol kartı.
+       FD  ERROR-RPT RECORDING MODE F.
+       01  ERROR-REC.
+           05  ERR-ACCT-NO-O     PIC X(8).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  ERR-LAST-NAME-O   PIC X(20).
+           05  ERR-FIRST-NAME-O  PIC X(15).
+           05  FILLER            PIC X(2)  VALUE SPACES.
+           05  ERR-REASON-O      PIC X(30).
+      *CKPT-COUNT/CKPT-ACCT-NO dışındaki alanlar, yeniden başlatılan
+      *bir koşunun rapor dip toplamını ve sayfa numarasını kesintiye
+      *uğramamış gibi doğru üretebilmesi için son denetim noktasındaki
+      *çalışma toplamlarının/ara toplamların anlık görüntüsünü taşır.
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05  CKPT-COUNT            PIC 9(9).
+           05  CKPT-ACCT-NO          PIC X(8).
+           05  CKPT-PAGE-NO          PIC 9(4).
+           05  CKPT-TOTAL-ACCOUNTS   PIC 9(7).
+           05  CKPT-GRAND-LIMIT      PIC S9(9)V99 COMP-3.
+           05  CKPT-GRAND-BALANCE    PIC S9(9)V99 COMP-3.
+           05  CKPT-PREV-STATE       PIC X(15).
+           05  CKPT-STATE-LIMIT-TOT  PIC S9(9)V99 COMP-3.
+           05  CKPT-STATE-BAL-TOT    PIC S9(9)V99 COMP-3.
+      *USA-STATE içinde LAST-NAME/FIRST-NAME sırasına göre basım
+      *için kullanılan sıralama çalışma dosyası.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SRT-ACCT-NO        PIC X(8).
+           05  SRT-ACCT-LIMIT     PIC S9(7)V99 COMP-3.
+           05  SRT-ACCT-BALANCE   PIC S9(7)V99 COMP-3.
+           05  SRT-LAST-NAME      PIC X(20).
+           05  SRT-FIRST-NAME     PIC X(15).
+           05  SRT-CLIENT-ADDR.
+               10  SRT-STREET-ADDR PIC X(25).
+               10  SRT-CITY-COUNTY PIC X(20).
+               10  SRT-USA-STATE   PIC X(15).
+           05  SRT-ACCT-STATUS    PIC X(1).
+           05  FILLER             PIC X(6).
+           05  SRT-COMMENTS       PIC X(50).
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
            05  ACCT-NO            PIC X(8).
@@ -43,45 +160,477 @@
                10  STREET-ADDR    PIC X(25).
                10  CITY-COUNTY    PIC X(20).
                10  USA-STATE      PIC X(15).
-           05  RESERVED           PIC X(7).
+           05  ACCT-STATUS        PIC X(1).
+      *ACCT-STATUS: 'A' = aktif, 'D' = hareketsiz (dormant),
+      *'C' = kapalı. RESERVED filler'ının ilk baytı kullanılır,
+      *kalan 6 bayt eski kayıt uzunluğunu korumak için boş kalır.
+           05  FILLER             PIC X(6).
            05  COMMENTS           PIC X(50).
 
        WORKING-STORAGE SECTION.
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+         05 PAGE-BREAK-DUE    PIC X VALUE SPACE.
+         05 SORT-EOF-SW       PIC X VALUE SPACE.
+
+      *Eyalet (USA-STATE) kırılımı için ara toplam alanları.
+       01 STATE-BREAK-FIELDS.
+         05 WS-PREV-STATE       PIC X(15) VALUE SPACES.
+         05 WS-STATE-LIMIT-TOT  PIC S9(9)V99 COMP-3 VALUE 0.
+         05 WS-STATE-BAL-TOT    PIC S9(9)V99 COMP-3 VALUE 0.
+
+       01 WS-OVER-LIMIT-AMT     PIC S9(7)V99 COMP-3 VALUE 0.
+
+      *Rapor başlığı/dip toplamı (header/trailer) alanları.
+       01 REPORT-TOTALS.
+         05 WS-PAGE-NO          PIC 9(4)     VALUE 1.
+         05 WS-RUN-DATE-RAW     PIC 9(8).
+         05 WS-RUN-DATE-Y       REDEFINES WS-RUN-DATE-RAW.
+            10 WS-RUN-YYYY      PIC 9(4).
+            10 WS-RUN-MM        PIC 9(2).
+            10 WS-RUN-DD        PIC 9(2).
+         05 WS-RUN-DATE-DISPLAY PIC X(10).
+         05 WS-TOTAL-ACCOUNTS   PIC 9(7)     VALUE 0.
+         05 WS-GRAND-LIMIT      PIC S9(9)V99 COMP-3 VALUE 0.
+         05 WS-GRAND-BALANCE    PIC S9(9)V99 COMP-3 VALUE 0.
+
+      *CSV çıktısı için düzenlenmemiş (unedited) sayısal alanlar.
+       01 WS-CSV-FIELDS.
+         05 WS-CSV-LIMIT          PIC -(7)9.99.
+         05 WS-CSV-BALANCE        PIC -(7)9.99.
+
+      *Denetim noktası (checkpoint) her WS-CKPT-INTERVAL kayıtta
+      *bir CHECKPOINT-FILE'a yazılır. Kayıtlar artık basılmadan
+      *önce isme göre sıralandığından (bkz. READ-NEXT-RECORD),
+      *yeniden başlatma ACCT-NO karşılaştırmasıyla değil,
+      *sıralanmış çıktıdaki kayıt SAYISIYLA yapılır: aynı girdi
+      *her koşuda aynı sıralı diziyi üretir, bu yüzden ilk
+      *WS-RESTART-COUNT kadar kaydı atlamak önceden basılmış
+      *olanları doğru biçimde yeniden basmadan geçer.
+       01 CHECKPOINT-FIELDS.
+         05 WS-CKPT-STATUS        PIC XX.
+         05 WS-CKPT-INTERVAL      PIC 9(9) VALUE 500.
+         05 WS-RECORDS-SINCE-CKPT PIC 9(9) VALUE 0.
+         05 WS-RECORD-COUNT       PIC 9(9) VALUE 0.
+         05 WS-RESTART-COUNT      PIC 9(9) VALUE 0.
+
+      *ACCT-FIELDS kaydı basılmadan önce uygulanan doğrulama
+      *sonuçları.
+       01 VALIDATION-FIELDS.
+         05 VALID-RECORD-SW  PIC X VALUE 'Y'.
+         05 WS-ERROR-REASON  PIC X(30) VALUE SPACES.
+
+      *Ardışık yinelenen ACCT-NO tespiti ve kontrol toplamı
+      *mutabakatı için alanlar.
+       01 RECONCILIATION-FIELDS.
+         05 WS-PREV-ACCT-NO     PIC X(8)  VALUE SPACES.
+         05 WS-RECORDS-READ     PIC 9(7)  VALUE 0.
+         05 WS-CONTROL-TOTAL    PIC 9(7)  VALUE 0.
+         05 WS-CTL-STATUS       PIC XX    VALUE SPACES.
 
        PROCEDURE DIVISION.
        OPEN-FILES.
-           OPEN INPUT  ACCT-REC.
-           OPEN OUTPUT PRINT-LINE.
+           PERFORM OPEN-CHECKPOINT-FILE.
+           PERFORM READ-CONTROL-CARD.
+      *Yeniden başlatılan bir koşuda rapor dosyaları OUTPUT ile
+      *açılırsa önceki koşudan basılmış satırlar kaybolur; bu
+      *yüzden WS-RESTART-COUNT sıfırdan farklıysa dosyalar EXTEND
+      *ile açılıp önceki içeriğin sonuna eklenir. ERROR-RPT bunun
+      *dışında tutulur: VALIDATE-AND-RELEASE her koşuda ACCTREC'in
+      *tamamını baştan doğrular, dolayısıyla aynı hatalar yeniden
+      *başlatmada da aynen üretilir; ERROR-RPT'yi EXTEND ile açmak
+      *önceki koşudan kalan hataların ikinci kez yazılmasına yol
+      *açardı, bu yüzden her koşuda OUTPUT ile baştan yazılır.
+           IF WS-RESTART-COUNT = 0
+               OPEN OUTPUT PRINT-LINE
+               OPEN OUTPUT EXCEPTION-RPT
+               OPEN OUTPUT CLOSED-RPT
+               OPEN OUTPUT CSV-EXTRACT
+           ELSE
+               OPEN EXTEND PRINT-LINE
+               OPEN EXTEND EXCEPTION-RPT
+               OPEN EXTEND CLOSED-RPT
+               OPEN EXTEND CSV-EXTRACT
+           END-IF.
+           OPEN OUTPUT ERROR-RPT.
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+           STRING WS-RUN-MM DELIMITED BY SIZE
+                  '/'      DELIMITED BY SIZE
+                  WS-RUN-DD DELIMITED BY SIZE
+                  '/'      DELIMITED BY SIZE
+                  WS-RUN-YYYY DELIMITED BY SIZE
+             INTO WS-RUN-DATE-DISPLAY
+           END-STRING.
+           PERFORM WRITE-REPORT-HEADER.
 
+      *ACCT-REC, eyalet (USA-STATE) içinde LAST-NAME/FIRST-NAME
+      *sırasına göre basılmadan önce SORT-WORK üzerinden geçirilir:
+      *girdi tarafı (VALIDATE-AND-RELEASE) doğrulamayı hâlâ ACCT-NO
+      *sırasındaki fiziksel dosya üzerinde yapar, çıktı tarafı
+      *(RETURN-SORTED-RECORDS) ise eyalet bloklarının bitişik
+      *kalmasını sağlayacak şekilde sıralanmış kayıtları alıp
+      *rapor paragraflarını çağırır.
        READ-NEXT-RECORD.
-           PERFORM READ-RECORD
-      *     Döngüye girmeden önce önceki ifade gereklidir.
-      *     Döngü koşulu LASTREC = 'Y' ve WRITE-RECORD çağrısı,
-      *     önceden READ-RECORD'un gerçekleştirilmiş olmasına bağlıdır.
-      *     Döngü, PERFORM UNTIL ifadesiyle bir sonraki satırda başlar.
-           PERFORM UNTIL LASTREC = 'Y'
-               PERFORM WRITE-RECORD
-               PERFORM READ-RECORD
-           END-PERFORM
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-USA-STATE SRT-LAST-NAME
+                                SRT-FIRST-NAME
+               INPUT PROCEDURE  IS VALIDATE-AND-RELEASE
+               OUTPUT PROCEDURE IS RETURN-SORTED-RECORDS
+           IF WS-PREV-STATE NOT = SPACES
+               PERFORM WRITE-STATE-SUBTOTAL
+           END-IF
+           PERFORM WRITE-REPORT-TRAILER
            .
 
        CLOSE-STOP.
-           CLOSE ACCT-REC.
+           PERFORM CHECK-CONTROL-TOTAL.
            CLOSE PRINT-LINE.
+           CLOSE EXCEPTION-RPT.
+           CLOSE CLOSED-RPT.
+           CLOSE CSV-EXTRACT.
+           CLOSE ERROR-RPT.
+           PERFORM RESET-CHECKPOINT-FILE.
            GOBACK.
 
+      *CHECKPOINT-FILE zaten varsa içindeki son kayıt SAYISINI
+      *yeniden başlatma noktası olarak alır; yoksa sıfırdan
+      *başlar ve dosyayı bu koşu için oluşturur.
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+           ELSE
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CKPT-COUNT          TO WS-RESTART-COUNT
+                           MOVE CKPT-PAGE-NO        TO WS-PAGE-NO
+                           MOVE CKPT-TOTAL-ACCOUNTS TO WS-TOTAL-ACCOUNTS
+                           MOVE CKPT-GRAND-LIMIT    TO WS-GRAND-LIMIT
+                           MOVE CKPT-GRAND-BALANCE  TO WS-GRAND-BALANCE
+                           MOVE CKPT-PREV-STATE     TO WS-PREV-STATE
+                           MOVE CKPT-STATE-LIMIT-TOT
+                                                 TO WS-STATE-LIMIT-TOT
+                           MOVE CKPT-STATE-BAL-TOT  TO WS-STATE-BAL-TOT
+                   END-READ
+               END-PERFORM
+      *CHECKPOINT-FILE I-O modunda EOF'a kadar okunduktan sonra aynı
+      *açılışta WRITE yapılamaz (durum kodu 48); yeni denetim
+      *noktaları eklemek için dosya EXTEND ile yeniden açılır.
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           END-IF.
+
+      *Bu koşu için beklenen kayıt sayısını taşıyan kontrol
+      *kartını okur; CLOSE-STOP bunu gerçek okunan kayıt
+      *sayısıyla karşılaştırır. Kontrol kartı verilmediği
+      *koşularda dosya hiç bulunmayabilir (durum kodu '35');
+      *bu durumda kontrol toplamı sağlanmamış sayılır ve
+      *CHECK-CONTROL-TOTAL karşılaştırmayı atlar.
+       READ-CONTROL-CARD.
+           MOVE 0 TO WS-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-CARD.
+           IF WS-CTL-STATUS = '35'
+               CONTINUE
+           ELSE
+               READ CONTROL-CARD
+                   AT END MOVE 0 TO WS-CONTROL-TOTAL
+                   NOT AT END MOVE CTL-RECORD-COUNT TO WS-CONTROL-TOTAL
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+
+      *SORT'un girdi tarafı: ACCTREC'i kendi fiziksel (ACCT-NO)
+      *sırasında okur, her kaydı doğrular ve geçerli olanları
+      *sıralama dosyasına RELEASE eder.
+       VALIDATE-AND-RELEASE.
+           OPEN INPUT ACCT-REC.
+           PERFORM READ-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM DETECT-DUPLICATE-ACCOUNT
+               PERFORM VALIDATE-RECORD
+               IF VALID-RECORD-SW = 'Y'
+                   PERFORM RELEASE-SORT-RECORD
+               END-IF
+               MOVE ACCT-NO TO WS-PREV-ACCT-NO
+               PERFORM READ-RECORD
+           END-PERFORM
+           CLOSE ACCT-REC.
+
+      *ACCTREC fiziksel (ACCT-NO) sırasında okunurken aynı
+      *ACCT-NO'nun ardışık olarak tekrarlanıp tekrarlanmadığını
+      *denetler ve varsa hata raporuna işaretler. WS-PREV-ACCT-NO
+      *başlangıçta SPACES olduğundan, ACCT-NO boş olan bir kaydı
+      *bu sentinel değerle eşleşmiş (yani yinelenen) saymamak için
+      *karşılaştırma ACCT-NO NOT = SPACES ile korunur; boş ACCT-NO
+      *zaten VALIDATE-RECORD tarafından ayrı bir hata olarak
+      *işaretlenir.
+       DETECT-DUPLICATE-ACCOUNT.
+           IF ACCT-NO NOT = SPACES
+              AND ACCT-NO = WS-PREV-ACCT-NO
+               MOVE 'DUPLICATE ACCT-NO' TO WS-ERROR-REASON
+               PERFORM WRITE-ERROR-RECORD
+           END-IF.
+
+       RELEASE-SORT-RECORD.
+           MOVE ACCT-NO      TO SRT-ACCT-NO.
+           MOVE ACCT-LIMIT   TO SRT-ACCT-LIMIT.
+           MOVE ACCT-BALANCE TO SRT-ACCT-BALANCE.
+           MOVE LAST-NAME    TO SRT-LAST-NAME.
+           MOVE FIRST-NAME   TO SRT-FIRST-NAME.
+           MOVE STREET-ADDR  TO SRT-STREET-ADDR.
+           MOVE CITY-COUNTY  TO SRT-CITY-COUNTY.
+           MOVE USA-STATE    TO SRT-USA-STATE.
+           MOVE ACCT-STATUS  TO SRT-ACCT-STATUS.
+           MOVE COMMENTS     TO SRT-COMMENTS.
+           RELEASE SORT-REC.
+
+      *SORT'un çıktı tarafı: isme göre sıralanmış kayıtları
+      *RETURN eder ve basım/rapor paragraflarını tetikler.
+       RETURN-SORTED-RECORDS.
+           PERFORM UNTIL SORT-EOF-SW = 'Y'
+               RETURN SORT-WORK
+                   AT END MOVE 'Y' TO SORT-EOF-SW
+                   NOT AT END PERFORM PROCESS-SORTED-RECORD
+               END-RETURN
+           END-PERFORM.
+
+      *Sıralanmış kaydı ACCT-FIELDS çalışma alanına geri koyar
+      *ki mevcut basım paragrafları değişmeden çalışabilsin,
+      *sonra yeniden başlatma/denetim noktası sayacını ilerletir.
+       PROCESS-SORTED-RECORD.
+           MOVE SRT-ACCT-NO      TO ACCT-NO.
+           MOVE SRT-ACCT-LIMIT   TO ACCT-LIMIT.
+           MOVE SRT-ACCT-BALANCE TO ACCT-BALANCE.
+           MOVE SRT-LAST-NAME    TO LAST-NAME.
+           MOVE SRT-FIRST-NAME   TO FIRST-NAME.
+           MOVE SRT-STREET-ADDR  TO STREET-ADDR.
+           MOVE SRT-CITY-COUNTY  TO CITY-COUNTY.
+           MOVE SRT-USA-STATE    TO USA-STATE.
+           MOVE SRT-ACCT-STATUS  TO ACCT-STATUS.
+           MOVE SRT-COMMENTS     TO COMMENTS.
+           ADD 1 TO WS-RECORD-COUNT.
+           IF WS-RECORD-COUNT > WS-RESTART-COUNT
+               PERFORM WRITE-RECORD
+               PERFORM WRITE-CHECKPOINT-IF-DUE
+           END-IF.
+
+      *Koşu sonuna başarıyla ulaşıldığında CHECKPOINT-FILE'ı
+      *boşaltır; aksi halde sadece dosyanın var olması, ertesi
+      *günün sıradan koşusunun bir önceki günün denetim noktasını
+      *yeniden başlatma noktası sanıp kendi kayıtlarının başını
+      *atlamasına yol açardı.
+       RESET-CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *Gerçekte okunan kayıt sayısını operasyonun sağladığı
+      *kontrol toplamıyla karşılaştırır; uyuşmazsa raporun
+      *dip kısmına ve konsola bir uyarı basar.
+       CHECK-CONTROL-TOTAL.
+           IF WS-CONTROL-TOTAL NOT = 0
+              AND WS-RECORDS-READ NOT = WS-CONTROL-TOTAL
+               DISPLAY 'ODEV001: RECORD COUNT MISMATCH - READ '
+                       WS-RECORDS-READ ' EXPECTED ' WS-CONTROL-TOTAL
+               MOVE SPACES TO WARNING-REC
+               MOVE '*** WARNING *** ' TO WARN-LABEL
+               STRING 'RECORD COUNT MISMATCH - READ '
+                      WS-RECORDS-READ
+                      ' EXPECTED ' WS-CONTROL-TOTAL
+                 DELIMITED BY SIZE INTO WARN-TEXT-O
+               WRITE WARNING-REC AFTER ADVANCING 2
+           END-IF.
+
        READ-RECORD.
            READ ACCT-REC
                AT END MOVE 'Y' TO LASTREC
            END-READ.
 
+      *Her WS-CKPT-INTERVAL kayıtta bir son işlenen ACCT-NO'yu
+      *CHECKPOINT-FILE'a yazar, böylece yeniden başlatmada
+      *buradan devam edilebilir.
+      *Yeniden başlatmada dip toplamın ve sayfa numarasının kesintiye
+      *uğramamış gibi doğru üretilebilmesi için o ana kadarki çalışma
+      *toplamları da her denetim noktasıyla birlikte kaydedilir.
+       WRITE-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT.
+           IF WS-RECORDS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               MOVE WS-RECORD-COUNT    TO CKPT-COUNT
+               MOVE ACCT-NO            TO CKPT-ACCT-NO
+               MOVE WS-PAGE-NO         TO CKPT-PAGE-NO
+               MOVE WS-TOTAL-ACCOUNTS  TO CKPT-TOTAL-ACCOUNTS
+               MOVE WS-GRAND-LIMIT     TO CKPT-GRAND-LIMIT
+               MOVE WS-GRAND-BALANCE   TO CKPT-GRAND-BALANCE
+               MOVE WS-PREV-STATE      TO CKPT-PREV-STATE
+               MOVE WS-STATE-LIMIT-TOT TO CKPT-STATE-LIMIT-TOT
+               MOVE WS-STATE-BAL-TOT   TO CKPT-STATE-BAL-TOT
+               WRITE CHECKPOINT-REC
+               MOVE 0 TO WS-RECORDS-SINCE-CKPT
+           END-IF.
+
+      *ACCT-FIELDS kaydını rapora basılmadan önce doğrular; ACCT-NO
+      *boş, limit/bakiye negatif ya da LAST-NAME boşsa kaydı
+      *geçersiz sayıp hata raporuna yönlendirir.
+       VALIDATE-RECORD.
+           MOVE 'Y' TO VALID-RECORD-SW.
+           MOVE SPACES TO WS-ERROR-REASON.
+           EVALUATE TRUE
+               WHEN ACCT-NO = SPACES
+                   MOVE 'N' TO VALID-RECORD-SW
+                   MOVE 'ACCT-NO IS BLANK' TO WS-ERROR-REASON
+               WHEN ACCT-LIMIT < 0
+                   MOVE 'N' TO VALID-RECORD-SW
+                   MOVE 'ACCT-LIMIT IS NEGATIVE' TO WS-ERROR-REASON
+               WHEN ACCT-BALANCE < 0
+                   MOVE 'N' TO VALID-RECORD-SW
+                   MOVE 'ACCT-BALANCE IS NEGATIVE' TO WS-ERROR-REASON
+               WHEN LAST-NAME = SPACES
+                   MOVE 'N' TO VALID-RECORD-SW
+                   MOVE 'LAST-NAME IS BLANK' TO WS-ERROR-REASON
+           END-EVALUATE
+           IF VALID-RECORD-SW = 'N'
+               PERFORM WRITE-ERROR-RECORD
+           END-IF.
+
+       WRITE-ERROR-RECORD.
+           MOVE ACCT-NO       TO ERR-ACCT-NO-O.
+           MOVE LAST-NAME     TO ERR-LAST-NAME-O.
+           MOVE FIRST-NAME    TO ERR-FIRST-NAME-O.
+           MOVE WS-ERROR-REASON TO ERR-REASON-O.
+           WRITE ERROR-REC.
+
        WRITE-RECORD.
+           PERFORM WRITE-CSV-RECORD.
+           IF ACCT-STATUS = 'C'
+               PERFORM WRITE-CLOSED-RECORD
+           ELSE
+               PERFORM WRITE-ACTIVE-RECORD
+           END-IF.
+
+      *Mutabakat tablosu için virgülle ayrılmış, düzenlenmemiş
+      *(unedited) sayısal değerler içeren CSV kaydı yazar.
+       WRITE-CSV-RECORD.
+           MOVE ACCT-LIMIT   TO WS-CSV-LIMIT.
+           MOVE ACCT-BALANCE TO WS-CSV-BALANCE.
+           MOVE SPACES TO CSV-REC.
+           STRING FUNCTION TRIM(ACCT-NO)        DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-LIMIT)   DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-BALANCE) DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(LAST-NAME)      DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(FIRST-NAME)     DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(STREET-ADDR)    DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(CITY-COUNTY)    DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(USA-STATE)      DELIMITED BY SIZE
+             INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+
+      *Kapalı hesapları ana rapordan ayırıp kapalı hesap
+      *listesine yazar.
+       WRITE-CLOSED-RECORD.
+           MOVE ACCT-NO      TO CLO-ACCT-NO-O.
+           MOVE ACCT-LIMIT   TO CLO-LIMIT-O.
+           MOVE ACCT-BALANCE TO CLO-BALANCE-O.
+           MOVE LAST-NAME    TO CLO-LAST-NAME-O.
+           MOVE FIRST-NAME   TO CLO-FIRST-NAME-O.
+           WRITE CLOSED-REC.
+
+       WRITE-ACTIVE-RECORD.
+           PERFORM STATE-CONTROL-BREAK.
            MOVE ACCT-NO      TO  ACCT-NO-O.
            MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.
            MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.
            MOVE LAST-NAME    TO  LAST-NAME-O.
            MOVE FIRST-NAME   TO  FIRST-NAME-O.
            MOVE COMMENTS     TO  COMMENTS-O.
-           WRITE PRINT-REC.
+           IF PAGE-BREAK-DUE = 'Y'
+               PERFORM WRITE-REPORT-HEADER
+               MOVE SPACE TO PAGE-BREAK-DUE
+           END-IF
+           WRITE PRINT-REC AFTER ADVANCING 1.
+           ADD ACCT-LIMIT   TO WS-STATE-LIMIT-TOT.
+           ADD ACCT-BALANCE TO WS-STATE-BAL-TOT.
+           ADD 1            TO WS-TOTAL-ACCOUNTS.
+           ADD ACCT-LIMIT   TO WS-GRAND-LIMIT.
+           ADD ACCT-BALANCE TO WS-GRAND-BALANCE.
+           IF ACCT-BALANCE > ACCT-LIMIT
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+
+      *Rapor üst bilgisini (başlık, çalıştırma tarihi, sayfa
+      *numarası ve sütun başlıkları) yeni bir sayfada basar.
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO HEADER-REC-1.
+           MOVE 'DAILY ACCOUNT LISTING' TO HDR1-TITLE.
+           MOVE 'PAGE '                 TO HDR1-PAGE-LABEL.
+           MOVE WS-PAGE-NO               TO HDR1-PAGE-NO.
+           MOVE SPACES TO HEADER-REC-2.
+           MOVE 'RUN DATE: '            TO HDR2-LABEL.
+           MOVE WS-RUN-DATE-DISPLAY      TO HDR2-RUN-DATE.
+           MOVE SPACES TO HEADER-REC-3.
+           MOVE 'ACCT NO'          TO HDR3-COL1.
+           MOVE 'ACCOUNT LIMIT'    TO HDR3-COL2.
+           MOVE 'ACCOUNT BALANCE'  TO HDR3-COL3.
+           MOVE 'LAST NAME'        TO HDR3-COL4.
+           MOVE 'FIRST NAME'       TO HDR3-COL5.
+           WRITE HEADER-REC-1 AFTER ADVANCING PAGE.
+           WRITE HEADER-REC-2 AFTER ADVANCING 1.
+           WRITE HEADER-REC-3 AFTER ADVANCING 2.
+           ADD 1 TO WS-PAGE-NO.
+
+      *Rapor sonunda toplam hesap sayısı, toplam limit ve
+      *toplam bakiyeyi gösteren dip toplamı (trailer) basar.
+       WRITE-REPORT-TRAILER.
+           MOVE SPACES TO TRAILER-REC-1.
+           MOVE 'TOTAL ACCOUNTS: ' TO TRL1-LABEL.
+           MOVE WS-TOTAL-ACCOUNTS  TO TRL-TOTAL-ACCTS.
+           MOVE SPACES TO TRAILER-REC-2.
+           MOVE 'TOTAL LIMIT:   ' TO TRL2-LABEL.
+           MOVE WS-GRAND-LIMIT    TO TRL-TOTAL-LIMIT.
+           MOVE SPACES TO TRAILER-REC-3.
+           MOVE 'TOTAL BALANCE: ' TO TRL3-LABEL.
+           MOVE WS-GRAND-BALANCE  TO TRL-TOTAL-BAL.
+           WRITE TRAILER-REC-1 AFTER ADVANCING 2.
+           WRITE TRAILER-REC-2 AFTER ADVANCING 1.
+           WRITE TRAILER-REC-3 AFTER ADVANCING 1.
+
+      *Bakiyesi limitini aşan hesapları ayrı bir istisna
+      *raporuna yazar.
+       WRITE-EXCEPTION-RECORD.
+           COMPUTE WS-OVER-LIMIT-AMT = ACCT-BALANCE - ACCT-LIMIT.
+           MOVE ACCT-NO          TO EXC-ACCT-NO-O.
+           MOVE ACCT-LIMIT       TO EXC-LIMIT-O.
+           MOVE ACCT-BALANCE     TO EXC-BALANCE-O.
+           MOVE WS-OVER-LIMIT-AMT TO EXC-OVER-AMT-O.
+           MOVE LAST-NAME        TO EXC-LAST-NAME-O.
+           MOVE FIRST-NAME       TO EXC-FIRST-NAME-O.
+           WRITE EXCEPTION-REC.
+
+      *Eyalet değiştiğinde ara toplamı basar ve bir sonraki
+      *detay satırının yeni bir sayfada başlamasını işaretler.
+       STATE-CONTROL-BREAK.
+           IF WS-PREV-STATE NOT = SPACES
+              AND USA-STATE NOT = WS-PREV-STATE
+               PERFORM WRITE-STATE-SUBTOTAL
+               MOVE 'Y' TO PAGE-BREAK-DUE
+           END-IF
+           MOVE USA-STATE TO WS-PREV-STATE.
+
+       WRITE-STATE-SUBTOTAL.
+           MOVE SPACES             TO SUBTOTAL-REC.
+           MOVE 'STATE SUBTOTAL'   TO SUBTOTAL-LABEL.
+           MOVE WS-PREV-STATE      TO SUBTOTAL-STATE.
+           MOVE WS-STATE-LIMIT-TOT TO SUBTOTAL-LIMIT.
+           MOVE WS-STATE-BAL-TOT   TO SUBTOTAL-BAL.
+           WRITE SUBTOTAL-REC AFTER ADVANCING 2.
+           MOVE ZERO TO WS-STATE-LIMIT-TOT WS-STATE-BAL-TOT.
